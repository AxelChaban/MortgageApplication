@@ -0,0 +1,96 @@
+//DBBDAILY JOB (ACCTNO),'MORTGAGE DAILY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* DAILY MORTGAGE CUSTOMER MASTER PROCESSING                     *
+//* 1. BACKUP   - COPY YESTERDAY'S CUSTOMER MASTER BEFORE TOUCHING IT
+//* 2. DBBMAINT - APPLY THE DAY'S ADD/CHANGE/DELETE TRANSACTIONS   *
+//*    TO THE CUSTOMER MASTER AND LOG THEM TO THE AUDIT FILE       *
+//* 3. DBBTEST  - EDIT/CHECKPOINT PASS AGAINST THE CUSTOMER MASTER *
+//* 4. DBBAMRT  - BUILD THE LOAN MASTER AND AMORTIZATION SCHEDULE  *
+//* 5. EXCEPPRT/AMORTPRT - PRINT THE EXCEPTIONS AND AMORTIZATION   *
+//*    REPORTS                                                     *
+//* 6. DBBRECON - FOOT CUSTOMER/LOAN/PAYMENT TOTALS AND REPORT     *
+//*    BREAKS                                                      *
+//* 7. DBBEXTR  - BUILD THE CREDIT BUREAU / GL INTERFACE EXTRACT   *
+//* EACH STEP IS CONDITIONED OFF THE PRIOR STEP'S RETURN CODE SO   *
+//* A BAD STEP STOPS THE CHAIN.                                    *
+//* THE DELINQUENCY AND AGING REPORT (DBBDELQ) IS A MONTH-END JOB  *
+//* OF ITS OWN - SEE DBBMONTH - SINCE IT DOES NOT NEED TO RUN      *
+//* EVERY NIGHT.                                                   *
+//*****************************************************************
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//CUSTIN   DD   DSN=PROD.MORTGAGE.CUSTMSTR,DISP=SHR
+//CUSTBKUP DD   DSN=PROD.MORTGAGE.CUSTMSTR.BACKUP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             LIKE=PROD.MORTGAGE.CUSTMSTR
+//SYSIN    DD   *
+  REPRO INFILE(CUSTIN) OUTFILE(CUSTBKUP)
+/*
+//*
+//DBBMAINT EXEC PGM=DBBMAINT,COND=(0,NE,BACKUP),
+//             PARM='DBBDLY01BATCH   '
+//STEPLIB  DD   DSN=PROD.MORTGAGE.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PROD.MORTGAGE.CUSTMSTR,DISP=OLD
+//MAINTTRN DD   DSN=PROD.MORTGAGE.MAINTTRN,DISP=SHR
+//AUDITLOG DD   DSN=PROD.MORTGAGE.AUDITLOG,DISP=MOD
+//*
+//DBBTEST  EXEC PGM=DBBTEST,
+//             COND=((0,NE,BACKUP),(0,NE,DBBMAINT)),
+//             PARM='DBBDLY01NONE      '
+//STEPLIB  DD   DSN=PROD.MORTGAGE.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PROD.MORTGAGE.CUSTMSTR,DISP=OLD
+//EXCEPRPT DD   DSN=&&EXCEPRPT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//CHKPNT   DD   DSN=PROD.MORTGAGE.CHECKPOINT,DISP=MOD
+//*
+//DBBAMRT  EXEC PGM=DBBAMRT,
+//             COND=((0,NE,BACKUP),(0,NE,DBBMAINT),(0,NE,DBBTEST))
+//STEPLIB  DD   DSN=PROD.MORTGAGE.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PROD.MORTGAGE.CUSTMSTR,DISP=SHR
+//AMORTSCH DD   DSN=PROD.MORTGAGE.AMORTSCH,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(20,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=71)
+//LOANMSTR DD   DSN=PROD.MORTGAGE.LOANMSTR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=61)
+//*
+//EXCEPPRT EXEC PGM=IEBGENER,
+//             COND=((0,NE,BACKUP),(0,NE,DBBMAINT),(0,NE,DBBTEST),
+//             (0,NE,DBBAMRT))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=&&EXCEPRPT,DISP=(OLD,DELETE)
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//AMORTPRT EXEC PGM=IEBGENER,
+//             COND=((0,NE,BACKUP),(0,NE,DBBMAINT),(0,NE,DBBTEST),
+//             (0,NE,DBBAMRT),(0,NE,EXCEPPRT))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.MORTGAGE.AMORTSCH,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//*
+//DBBRECON EXEC PGM=DBBRECON,
+//             COND=((0,NE,BACKUP),(0,NE,DBBMAINT),(0,NE,DBBTEST),
+//             (0,NE,DBBAMRT),(0,NE,EXCEPPRT),(0,NE,AMORTPRT))
+//STEPLIB  DD   DSN=PROD.MORTGAGE.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PROD.MORTGAGE.CUSTMSTR,DISP=SHR
+//LOANMSTR DD   DSN=PROD.MORTGAGE.LOANMSTR,DISP=SHR
+//PAYHIST  DD   DSN=PROD.MORTGAGE.PAYHIST,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//*
+//DBBEXTR  EXEC PGM=DBBEXTR,
+//             COND=((0,NE,BACKUP),(0,NE,DBBMAINT),(0,NE,DBBTEST),
+//             (0,NE,DBBAMRT),(0,NE,EXCEPPRT),(0,NE,AMORTPRT),
+//             (0,NE,DBBRECON))
+//STEPLIB  DD   DSN=PROD.MORTGAGE.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PROD.MORTGAGE.CUSTMSTR,DISP=SHR
+//EXTRACT  DD   DSN=PROD.MORTGAGE.INTERFACE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=44)
