@@ -0,0 +1,17 @@
+//DBBMONTH JOB (ACCTNO),'MORTGAGE MONTH-END RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* MONTH-END DELINQUENCY AND AGING REPORT                        *
+//* DBBDELQ AGES EACH LOAN'S MISSED PAYMENTS INTO 30/60/90/120+   *
+//* DAY BUCKETS OFF THE LOAN MASTER AND PAYMENT HISTORY FILES     *
+//* MAINTAINED BY THE DAILY RUN (DBBDAILY) AND FLAGS ANY ACCOUNT  *
+//* 90 DAYS OR MORE PAST DUE FOR REFERRAL TO COLLECTIONS.         *
+//*****************************************************************
+//*        PARM DEFAULTS TO TODAY WHEN BLANK; PASS AN EXPLICIT      *
+//*        YYYYMMDD TO RE-RUN THE REPORT AS OF AN EARLIER DATE.     *
+//DBBDELQ  EXEC PGM=DBBDELQ,
+//             PARM='        '
+//STEPLIB  DD   DSN=PROD.MORTGAGE.LOADLIB,DISP=SHR
+//LOANMSTR DD   DSN=PROD.MORTGAGE.LOANMSTR,DISP=SHR
+//PAYHIST  DD   DSN=PROD.MORTGAGE.PAYHIST,DISP=SHR
+//DELQRPT  DD   SYSOUT=*
