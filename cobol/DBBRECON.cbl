@@ -0,0 +1,276 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBRECON.
+      *****************************************************************
+      *** Change Log                                                ***
+      *** 2026-08-08  New.  Foots the customer master, loan master   ***
+      ***              and payment history files against each other  ***
+      ***              and reports any breaks.                       ***
+      *** 2026-08-08  Match-merge now advances past an orphaned      ***
+      ***              payment (one whose loan number is behind the  ***
+      ***              current loan) instead of comparing every      ***
+      ***              later loan to that stale payment key, and     ***
+      ***              sets RETURN-CODE on an open/reopen failure.   ***
+      *** 2026-08-08  Pass 1 now skips a customer master record      ***
+      ***              DBBTEST marked CM-EDIT-REJECTED instead of    ***
+      ***              reconciling bad data.                         ***
+      *** 2026-08-08  PAYMENT-HISTORY and RECON-REPORT select        ***
+      ***              clauses corrected from LINE SEQUENTIAL (text  ***
+      ***              stream) to SEQUENTIAL, matching the RECFM=FB  ***
+      ***              fixed-length QSAM datasets the JCL declares.  ***
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+           SELECT LOAN-MASTER ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-LOANMSTR-STATUS.
+           SELECT PAYMENT-HISTORY ASSIGN TO PAYHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PAYHIST-STATUS.
+           SELECT RECON-REPORT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 CUSTOMER-COPY.
+          COPY EPSMTCOM.
+       FD  LOAN-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 LOAN-MASTER-RECORD.
+          COPY EPSMTLNM.
+      *    PAYMENT-HISTORY is expected sorted ascending by loan number
+      *    and payment number, the same order the loan master keys in.
+       FD  PAYMENT-HISTORY
+           LABEL RECORDS ARE STANDARD.
+       01 PAYMENT-HISTORY-RECORD.
+          COPY EPSMTPAY.
+       FD  RECON-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01 RECON-REPORT-LINE           PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-CUSTMSTR-OK                     VALUE '00'.
+       01 WS-LOANMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-LOANMSTR-OK                     VALUE '00'.
+           88  WS-LOANMSTR-NOTFOUND               VALUE '23'.
+       01 WS-PAYHIST-STATUS           PIC X(2)    VALUE '00'.
+           88  WS-PAYHIST-OK                      VALUE '00'.
+       01 WS-RECONRPT-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-RECONRPT-OK                     VALUE '00'.
+       01 WS-CUSTOMER-EOF-SW          PIC X(1)    VALUE 'N'.
+           88  WS-CUSTOMER-EOF                    VALUE 'Y'.
+       01 WS-LOAN-EOF-SW              PIC X(1)    VALUE 'N'.
+           88  WS-LOAN-EOF                        VALUE 'Y'.
+       01 WS-PAYMENT-EOF-SW           PIC X(1)    VALUE 'N'.
+           88  WS-PAYMENT-EOF                     VALUE 'Y'.
+       01 WS-CUSTOMER-COUNT           PIC 9(7)    VALUE ZERO.
+       01 WS-LOAN-COUNT               PIC 9(7)    VALUE ZERO.
+       01 WS-PAYMENT-COUNT            PIC 9(7)    VALUE ZERO.
+       01 WS-BREAK-COUNT              PIC 9(7)    VALUE ZERO.
+       01 WS-TOTAL-OUTSTANDING        PIC 9(11)V99 VALUE ZERO.
+       01 WS-TOTAL-PAYMENTS-RECEIVED  PIC 9(11)V99 VALUE ZERO.
+       01 WS-CURRENT-LOAN-KEY         PIC X(10)   VALUE SPACES.
+       01 WS-PAYMENTS-FOR-LOAN        PIC 9(9)V99 VALUE ZERO.
+       01 WS-EXPECTED-PAID-TO-DATE    PIC S9(9)V99 VALUE ZERO.
+       01 WS-BALANCE-VARIANCE         PIC S9(9)V99 VALUE ZERO.
+       01 WS-TOLERANCE                PIC 9(3)V99 VALUE 1.00.
+       01 WS-RECON-LINE.
+           05  WS-RECON-KEY           PIC X(10).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WS-RECON-REASON        PIC X(60).
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN INPUT LOAN-MASTER.
+           OPEN OUTPUT RECON-REPORT.
+           IF NOT WS-CUSTMSTR-OK OR NOT WS-LOANMSTR-OK
+                   OR NOT WS-RECONRPT-OK
+               DISPLAY 'DBBRECON - OPEN FAILED'
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           PERFORM 1000-CHECK-CUSTOMERS-HAVE-LOANS.
+
+           CLOSE LOAN-MASTER.
+           OPEN INPUT LOAN-MASTER.
+           OPEN INPUT PAYMENT-HISTORY.
+           IF NOT WS-LOANMSTR-OK OR NOT WS-PAYHIST-OK
+               DISPLAY 'DBBRECON - REOPEN FAILED'
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           PERFORM 2000-FOOT-LOANS-AGAINST-PAYMENTS.
+
+           PERFORM 3000-WRITE-SUMMARY.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE LOAN-MASTER.
+           CLOSE PAYMENT-HISTORY.
+           CLOSE RECON-REPORT.
+           DISPLAY 'DBBRECON - BREAKS FOUND: ' WS-BREAK-COUNT.
+           GO TO 9999-END-PROGRAM.
+
+      *****************************************************************
+      *** Pass 1 - every customer master record must have a loan    ***
+      *** master record for the loan number it carries.              ***
+      *****************************************************************
+       1000-CHECK-CUSTOMERS-HAVE-LOANS.
+           PERFORM 1100-READ-CUSTOMER.
+           PERFORM UNTIL WS-CUSTOMER-EOF
+               ADD 1 TO WS-CUSTOMER-COUNT
+               IF CM-EDIT-REJECTED
+                   DISPLAY 'DBBRECON - SKIPPING, FAILED EDIT: '
+                       CM-CUSTOMER-NUMBER
+               ELSE
+                   MOVE CM-LOAN-NUMBER TO LM-LOAN-NUMBER
+                   READ LOAN-MASTER
+                       INVALID KEY
+                           MOVE CM-LOAN-NUMBER TO WS-RECON-KEY
+                           MOVE 'CUSTOMER MASTER HAS NO MATCHING LOAN'
+                               TO WS-RECON-REASON
+                           PERFORM 1200-WRITE-BREAK-LINE
+                   END-READ
+               END-IF
+               PERFORM 1100-READ-CUSTOMER
+           END-PERFORM.
+
+       1100-READ-CUSTOMER.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET WS-CUSTOMER-EOF TO TRUE
+           END-READ.
+
+       1200-WRITE-BREAK-LINE.
+           ADD 1 TO WS-BREAK-COUNT.
+           MOVE WS-RECON-LINE TO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+
+      *****************************************************************
+      *** Pass 2 - match-merge the loan master against the sorted   ***
+      *** payment history, footing dollar totals and checking that  ***
+      *** paid-to-date ties to original principal minus balance.    ***
+      *****************************************************************
+       2000-FOOT-LOANS-AGAINST-PAYMENTS.
+           PERFORM 2100-READ-NEXT-LOAN.
+           PERFORM 2200-READ-NEXT-PAYMENT.
+           PERFORM UNTIL WS-LOAN-EOF
+               ADD 1 TO WS-LOAN-COUNT
+               ADD LM-CURRENT-BALANCE TO WS-TOTAL-OUTSTANDING
+               MOVE LM-LOAN-NUMBER TO WS-CURRENT-LOAN-KEY
+               MOVE ZERO TO WS-PAYMENTS-FOR-LOAN
+      *        Payments keyed behind the current loan belong to no
+      *        loan master record at all (an orphaned payment) - flag
+      *        and skip them instead of comparing every later loan
+      *        against this same stale payment key.
+               PERFORM UNTIL WS-PAYMENT-EOF
+                       OR PH-LOAN-NUMBER NOT < WS-CURRENT-LOAN-KEY
+                   MOVE PH-LOAN-NUMBER TO WS-RECON-KEY
+                   MOVE 'PAYMENT RECORD HAS NO MATCHING LOAN'
+                       TO WS-RECON-REASON
+                   PERFORM 1200-WRITE-BREAK-LINE
+                   ADD 1 TO WS-PAYMENT-COUNT
+                   PERFORM 2200-READ-NEXT-PAYMENT
+               END-PERFORM
+               PERFORM UNTIL WS-PAYMENT-EOF
+                       OR PH-LOAN-NUMBER NOT = WS-CURRENT-LOAN-KEY
+                   ADD 1 TO WS-PAYMENT-COUNT
+                   IF PH-STATUS-PAID
+                       ADD PH-PAYMENT-AMOUNT TO WS-PAYMENTS-FOR-LOAN
+                       ADD PH-PAYMENT-AMOUNT TO
+                           WS-TOTAL-PAYMENTS-RECEIVED
+                   END-IF
+                   PERFORM 2200-READ-NEXT-PAYMENT
+               END-PERFORM
+               COMPUTE WS-EXPECTED-PAID-TO-DATE =
+                   LM-ORIGINAL-PRINCIPAL - LM-CURRENT-BALANCE
+               COMPUTE WS-BALANCE-VARIANCE =
+                   WS-EXPECTED-PAID-TO-DATE - WS-PAYMENTS-FOR-LOAN
+               IF FUNCTION ABS(WS-BALANCE-VARIANCE) > WS-TOLERANCE
+                   MOVE LM-LOAN-NUMBER TO WS-RECON-KEY
+                   MOVE 'LOAN BALANCE DOES NOT TIE TO PAYMENTS'
+                       TO WS-RECON-REASON
+                   PERFORM 1200-WRITE-BREAK-LINE
+               END-IF
+               PERFORM 2100-READ-NEXT-LOAN
+           END-PERFORM.
+      *    Any payments left once the loan master is exhausted are
+      *    orphans too.
+           PERFORM UNTIL WS-PAYMENT-EOF
+               MOVE PH-LOAN-NUMBER TO WS-RECON-KEY
+               MOVE 'PAYMENT RECORD HAS NO MATCHING LOAN'
+                   TO WS-RECON-REASON
+               PERFORM 1200-WRITE-BREAK-LINE
+               ADD 1 TO WS-PAYMENT-COUNT
+               PERFORM 2200-READ-NEXT-PAYMENT
+           END-PERFORM.
+
+       2100-READ-NEXT-LOAN.
+           READ LOAN-MASTER NEXT
+               AT END
+                   SET WS-LOAN-EOF TO TRUE
+           END-READ.
+
+       2200-READ-NEXT-PAYMENT.
+           READ PAYMENT-HISTORY
+               AT END
+                   SET WS-PAYMENT-EOF TO TRUE
+                   MOVE HIGH-VALUES TO PH-LOAN-NUMBER
+           END-READ.
+
+       3000-WRITE-SUMMARY.
+           MOVE SPACES TO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+           STRING 'CUSTOMERS: ' DELIMITED BY SIZE
+                  WS-CUSTOMER-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING.
+           WRITE RECON-REPORT-LINE.
+           STRING 'LOANS:     ' DELIMITED BY SIZE
+                  WS-LOAN-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING.
+           WRITE RECON-REPORT-LINE.
+           STRING 'PAYMENTS:  ' DELIMITED BY SIZE
+                  WS-PAYMENT-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING.
+           WRITE RECON-REPORT-LINE.
+           STRING 'OUTSTANDING PRINCIPAL: ' DELIMITED BY SIZE
+                  WS-TOTAL-OUTSTANDING DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING.
+           WRITE RECON-REPORT-LINE.
+           STRING 'PAYMENTS RECEIVED:     ' DELIMITED BY SIZE
+                  WS-TOTAL-PAYMENTS-RECEIVED DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING.
+           WRITE RECON-REPORT-LINE.
+           STRING 'BREAKS FOUND:          ' DELIMITED BY SIZE
+                  WS-BREAK-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING.
+           WRITE RECON-REPORT-LINE.
+
+       9999-END-PROGRAM.
+           STOP RUN.
