@@ -0,0 +1,297 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBMAINT.
+      *****************************************************************
+      *** Change Log                                                ***
+      *** 2026-08-08  New.  Applies add/change/delete transactions   ***
+      ***              to the customer master and writes a before/  ***
+      ***              after audit record for every change.         ***
+      *** 2026-08-08  CHANGE now also audits middle initial, address ***
+      ***              line 2, state and ZIP (all four were already  ***
+      ***              being updated but not audited); balance and   ***
+      ***              rate are edited through a numeric-edited      ***
+      ***              working field before going to the audit file  ***
+      ***              so the decimal point isn't lost. Open failure ***
+      ***              sets RETURN-CODE.                             ***
+      *** 2026-08-08  2000-APPLY-ADD now initializes CUSTOMER-COPY   ***
+      ***              before building the new record, so FILLER    ***
+      ***              can't carry over bytes left in the I-O buffer ***
+      ***              by an earlier CHANGE/DELETE in the same run.  ***
+      *** 2026-08-08  MAINT-TRANSACTIONS and AUDIT-FILE select       ***
+      ***              clauses corrected from LINE SEQUENTIAL (text  ***
+      ***              stream) to SEQUENTIAL, matching the RECFM=FB  ***
+      ***              fixed-length QSAM datasets the JCL declares.  ***
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+           SELECT MAINT-TRANSACTIONS ASSIGN TO MAINTTRN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINTTRN-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 CUSTOMER-COPY.
+          COPY EPSMTCOM.
+       FD  MAINT-TRANSACTIONS
+           LABEL RECORDS ARE STANDARD.
+       01 MAINT-TRANSACTION-RECORD.
+          COPY EPSMTTRN.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 AUDIT-RECORD.
+          COPY EPSMTAUD.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-CUSTMSTR-OK                     VALUE '00'.
+       01 WS-MAINTTRN-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-MAINTTRN-OK                     VALUE '00'.
+       01 WS-AUDITLOG-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-AUDITLOG-OK                     VALUE '00'.
+       01 WS-TRANSACTION-EOF-SW       PIC X(1)    VALUE 'N'.
+           88  WS-TRANSACTION-EOF                 VALUE 'Y'.
+       01 WS-TRANSACTION-COUNT        PIC 9(7)    VALUE ZERO.
+       01 WS-AUDIT-COUNT              PIC 9(7)    VALUE ZERO.
+       01 WS-OLD-CUSTOMER.
+          COPY EPSMTCOM REPLACING LEADING ==CM-== BY ==OC-==.
+       01 WS-TIMESTAMP                PIC X(21)   VALUE SPACES.
+       01 WS-BALANCE-EDIT             PIC Z(8)9.99.
+       01 WS-RATE-EDIT                PIC Z9.999.
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-JOB-ID          PIC X(8).
+           05  LS-PARM-USER-ID         PIC X(8).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       0000-MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           OPEN I-O CUSTOMER-MASTER.
+           OPEN INPUT MAINT-TRANSACTIONS.
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT WS-CUSTMSTR-OK OR NOT WS-MAINTTRN-OK
+                   OR NOT WS-AUDITLOG-OK
+               DISPLAY 'DBBMAINT - OPEN FAILED'
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           PERFORM 1000-READ-TRANSACTION.
+           PERFORM UNTIL WS-TRANSACTION-EOF
+               ADD 1 TO WS-TRANSACTION-COUNT
+               EVALUATE TRUE
+                   WHEN TR-ADD
+                       PERFORM 2000-APPLY-ADD
+                   WHEN TR-CHANGE
+                       PERFORM 3000-APPLY-CHANGE
+                   WHEN TR-DELETE
+                       PERFORM 4000-APPLY-DELETE
+                   WHEN OTHER
+                       DISPLAY 'DBBMAINT - BAD TRANSACTION CODE: '
+                           TR-TRANSACTION-CODE
+               END-EVALUATE
+               PERFORM 1000-READ-TRANSACTION
+           END-PERFORM.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE MAINT-TRANSACTIONS.
+           CLOSE AUDIT-FILE.
+           DISPLAY 'DBBMAINT - TRANSACTIONS APPLIED: '
+               WS-TRANSACTION-COUNT.
+           DISPLAY 'DBBMAINT - AUDIT RECORDS WRITTEN: ' WS-AUDIT-COUNT.
+           GO TO 9999-END-PROGRAM.
+
+       1000-READ-TRANSACTION.
+           READ MAINT-TRANSACTIONS
+               AT END
+                   SET WS-TRANSACTION-EOF TO TRUE
+           END-READ.
+
+      *****************************************************************
+      *** ADD - write the new customer master record and one audit  ***
+      *** record recording the add.                                 ***
+      *****************************************************************
+       2000-APPLY-ADD.
+           INITIALIZE CUSTOMER-COPY.
+           MOVE TR-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           MOVE TR-CUST-LAST-NAME TO CM-CUST-LAST-NAME.
+           MOVE TR-CUST-FIRST-NAME TO CM-CUST-FIRST-NAME.
+           MOVE TR-CUST-MI TO CM-CUST-MI.
+           MOVE TR-ADDR-LINE-1 TO CM-ADDR-LINE-1.
+           MOVE TR-ADDR-LINE-2 TO CM-ADDR-LINE-2.
+           MOVE TR-ADDR-CITY TO CM-ADDR-CITY.
+           MOVE TR-ADDR-STATE TO CM-ADDR-STATE.
+           MOVE TR-ADDR-ZIP TO CM-ADDR-ZIP.
+           MOVE TR-CUSTOMER-SSN TO CM-CUSTOMER-SSN.
+           MOVE TR-LOAN-NUMBER TO CM-LOAN-NUMBER.
+           MOVE TR-LOAN-ORIGINAL-AMOUNT TO CM-LOAN-ORIGINAL-AMOUNT.
+           MOVE TR-LOAN-BALANCE TO CM-LOAN-BALANCE.
+           MOVE TR-INTEREST-RATE TO CM-INTEREST-RATE.
+           MOVE TR-LOAN-TERM-MONTHS TO CM-LOAN-TERM-MONTHS.
+           MOVE TR-LOAN-ORIGINATION-DATE TO CM-LOAN-ORIGINATION-DATE.
+           MOVE TR-LAST-PAYMENT-DATE TO CM-LAST-PAYMENT-DATE.
+           MOVE TR-LOAN-STATUS TO CM-LOAN-STATUS.
+           WRITE CUSTOMER-COPY
+               INVALID KEY
+                   DISPLAY 'DBBMAINT - ADD FAILED, DUPLICATE KEY: '
+                       CM-CUSTOMER-NUMBER
+           NOT INVALID KEY
+                   MOVE CM-CUSTOMER-NUMBER TO AU-CUSTOMER-NUMBER
+                   SET AU-ACTION-ADD TO TRUE
+                   MOVE 'RECORD ADDED' TO AU-FIELD-NAME
+                   MOVE SPACES TO AU-OLD-VALUE
+                   MOVE CM-CUSTOMER-NUMBER TO AU-NEW-VALUE
+                   PERFORM 5000-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+      *****************************************************************
+      *** CHANGE - read the current record, compare field by field, ***
+      *** write one audit record per field that actually changed,   ***
+      *** then rewrite the record with the new values.              ***
+      *****************************************************************
+       3000-APPLY-CHANGE.
+           MOVE TR-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY 'DBBMAINT - CHANGE FAILED, NOT FOUND: '
+                       CM-CUSTOMER-NUMBER
+           NOT INVALID KEY
+                   MOVE CUSTOMER-COPY TO WS-OLD-CUSTOMER
+                   PERFORM 3100-AUDIT-FIELD-CHANGES
+                   MOVE TR-CUST-LAST-NAME TO CM-CUST-LAST-NAME
+                   MOVE TR-CUST-FIRST-NAME TO CM-CUST-FIRST-NAME
+                   MOVE TR-CUST-MI TO CM-CUST-MI
+                   MOVE TR-ADDR-LINE-1 TO CM-ADDR-LINE-1
+                   MOVE TR-ADDR-LINE-2 TO CM-ADDR-LINE-2
+                   MOVE TR-ADDR-CITY TO CM-ADDR-CITY
+                   MOVE TR-ADDR-STATE TO CM-ADDR-STATE
+                   MOVE TR-ADDR-ZIP TO CM-ADDR-ZIP
+                   MOVE TR-LOAN-BALANCE TO CM-LOAN-BALANCE
+                   MOVE TR-INTEREST-RATE TO CM-INTEREST-RATE
+                   MOVE TR-LOAN-STATUS TO CM-LOAN-STATUS
+                   REWRITE CUSTOMER-COPY
+           END-READ.
+
+       3100-AUDIT-FIELD-CHANGES.
+           IF OC-CUST-LAST-NAME NOT = TR-CUST-LAST-NAME
+               MOVE 'CM-CUST-LAST-NAME' TO AU-FIELD-NAME
+               MOVE OC-CUST-LAST-NAME TO AU-OLD-VALUE
+               MOVE TR-CUST-LAST-NAME TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-CUST-FIRST-NAME NOT = TR-CUST-FIRST-NAME
+               MOVE 'CM-CUST-FIRST-NAME' TO AU-FIELD-NAME
+               MOVE OC-CUST-FIRST-NAME TO AU-OLD-VALUE
+               MOVE TR-CUST-FIRST-NAME TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-CUST-MI NOT = TR-CUST-MI
+               MOVE 'CM-CUST-MI' TO AU-FIELD-NAME
+               MOVE OC-CUST-MI TO AU-OLD-VALUE
+               MOVE TR-CUST-MI TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-ADDR-LINE-1 NOT = TR-ADDR-LINE-1
+               MOVE 'CM-ADDR-LINE-1' TO AU-FIELD-NAME
+               MOVE OC-ADDR-LINE-1 TO AU-OLD-VALUE
+               MOVE TR-ADDR-LINE-1 TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-ADDR-LINE-2 NOT = TR-ADDR-LINE-2
+               MOVE 'CM-ADDR-LINE-2' TO AU-FIELD-NAME
+               MOVE OC-ADDR-LINE-2 TO AU-OLD-VALUE
+               MOVE TR-ADDR-LINE-2 TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-ADDR-CITY NOT = TR-ADDR-CITY
+               MOVE 'CM-ADDR-CITY' TO AU-FIELD-NAME
+               MOVE OC-ADDR-CITY TO AU-OLD-VALUE
+               MOVE TR-ADDR-CITY TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-ADDR-STATE NOT = TR-ADDR-STATE
+               MOVE 'CM-ADDR-STATE' TO AU-FIELD-NAME
+               MOVE OC-ADDR-STATE TO AU-OLD-VALUE
+               MOVE TR-ADDR-STATE TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-ADDR-ZIP NOT = TR-ADDR-ZIP
+               MOVE 'CM-ADDR-ZIP' TO AU-FIELD-NAME
+               MOVE OC-ADDR-ZIP TO AU-OLD-VALUE
+               MOVE TR-ADDR-ZIP TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-LOAN-BALANCE NOT = TR-LOAN-BALANCE
+               MOVE 'CM-LOAN-BALANCE' TO AU-FIELD-NAME
+               MOVE OC-LOAN-BALANCE TO WS-BALANCE-EDIT
+               MOVE WS-BALANCE-EDIT TO AU-OLD-VALUE
+               MOVE TR-LOAN-BALANCE TO WS-BALANCE-EDIT
+               MOVE WS-BALANCE-EDIT TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-INTEREST-RATE NOT = TR-INTEREST-RATE
+               MOVE 'CM-INTEREST-RATE' TO AU-FIELD-NAME
+               MOVE OC-INTEREST-RATE TO WS-RATE-EDIT
+               MOVE WS-RATE-EDIT TO AU-OLD-VALUE
+               MOVE TR-INTEREST-RATE TO WS-RATE-EDIT
+               MOVE WS-RATE-EDIT TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+           IF OC-LOAN-STATUS NOT = TR-LOAN-STATUS
+               MOVE 'CM-LOAN-STATUS' TO AU-FIELD-NAME
+               MOVE OC-LOAN-STATUS TO AU-OLD-VALUE
+               MOVE TR-LOAN-STATUS TO AU-NEW-VALUE
+               PERFORM 3200-WRITE-CHANGE-AUDIT
+           END-IF.
+
+       3200-WRITE-CHANGE-AUDIT.
+           MOVE TR-CUSTOMER-NUMBER TO AU-CUSTOMER-NUMBER.
+           SET AU-ACTION-CHANGE TO TRUE.
+           PERFORM 5000-WRITE-AUDIT-RECORD.
+
+      *****************************************************************
+      *** DELETE - remove the customer master record and write one  ***
+      *** audit record recording the delete.                        ***
+      *****************************************************************
+       4000-APPLY-DELETE.
+           MOVE TR-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY 'DBBMAINT - DELETE FAILED, NOT FOUND: '
+                       CM-CUSTOMER-NUMBER
+           NOT INVALID KEY
+                   DELETE CUSTOMER-MASTER
+                   MOVE CM-CUSTOMER-NUMBER TO AU-CUSTOMER-NUMBER
+                   SET AU-ACTION-DELETE TO TRUE
+                   MOVE 'RECORD DELETED' TO AU-FIELD-NAME
+                   MOVE CM-CUSTOMER-NUMBER TO AU-OLD-VALUE
+                   MOVE SPACES TO AU-NEW-VALUE
+                   PERFORM 5000-WRITE-AUDIT-RECORD
+           END-READ.
+
+       5000-WRITE-AUDIT-RECORD.
+           MOVE WS-TIMESTAMP(1:14) TO AU-TIMESTAMP.
+           MOVE LS-PARM-JOB-ID TO AU-JOB-ID.
+           MOVE LS-PARM-USER-ID TO AU-USER-ID.
+           WRITE AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-COUNT.
+
+       9999-END-PROGRAM.
+           STOP RUN.
