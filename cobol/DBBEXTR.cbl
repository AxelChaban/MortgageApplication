@@ -0,0 +1,116 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBEXTR.
+      *****************************************************************
+      *** Change Log                                                ***
+      *** 2026-08-08  New.  Extracts the customer master to a fixed- ***
+      ***              format interface file for the credit bureau   ***
+      ***              feed and the GL posting job.                  ***
+      *** 2026-08-08  Set RETURN-CODE on an open failure.            ***
+      *** 2026-08-08  Skips a customer master record DBBTEST marked  ***
+      ***              CM-EDIT-REJECTED instead of extracting bad    ***
+      ***              data to the credit bureau / GL feed.          ***
+      *** 2026-08-08  INTERFACE-EXTRACT select clause corrected from ***
+      ***              LINE SEQUENTIAL (text stream) to SEQUENTIAL,  ***
+      ***              matching the RECFM=FB fixed-length QSAM       ***
+      ***              dataset the JCL declares.                     ***
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+           SELECT INTERFACE-EXTRACT ASSIGN TO EXTRACT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 CUSTOMER-COPY.
+          COPY EPSMTCOM.
+       FD  INTERFACE-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01 EXTRACT-RECORD.
+          COPY EPSMTEXT.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-CUSTMSTR-OK                     VALUE '00'.
+       01 WS-EXTRACT-STATUS           PIC X(2)    VALUE '00'.
+           88  WS-EXTRACT-OK                      VALUE '00'.
+       01 WS-EOF-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-END-OF-FILE                     VALUE 'Y'.
+       01 WS-DETAIL-COUNT             PIC 9(7)    VALUE ZERO.
+       01 WS-TOTAL-BALANCE            PIC 9(11)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT INTERFACE-EXTRACT.
+           IF NOT WS-CUSTMSTR-OK OR NOT WS-EXTRACT-OK
+               DISPLAY 'DBBEXTR - OPEN FAILED'
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           PERFORM 1000-READ-CUSTOMER.
+           PERFORM UNTIL WS-END-OF-FILE
+               IF CM-EDIT-REJECTED
+                   DISPLAY 'DBBEXTR - SKIPPING, FAILED EDIT: '
+                       CM-CUSTOMER-NUMBER
+               ELSE
+                   PERFORM 2000-WRITE-DETAIL
+               END-IF
+               PERFORM 1000-READ-CUSTOMER
+           END-PERFORM.
+
+           PERFORM 3000-WRITE-TRAILER.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE INTERFACE-EXTRACT.
+           DISPLAY 'DBBEXTR - DETAIL RECORDS WRITTEN: ' WS-DETAIL-COUNT.
+           DISPLAY 'DBBEXTR - TOTAL BALANCE:           '
+               WS-TOTAL-BALANCE.
+           GO TO 9999-END-PROGRAM.
+
+       1000-READ-CUSTOMER.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-WRITE-DETAIL.
+           INITIALIZE EXTRACT-RECORD.
+           SET EX-TYPE-DETAIL TO TRUE.
+           MOVE CM-LOAN-NUMBER TO EX-ACCOUNT-NUMBER.
+           MOVE CM-LOAN-BALANCE TO EX-LOAN-BALANCE.
+           MOVE CM-LOAN-STATUS TO EX-PAYMENT-STATUS.
+           IF CM-STATUS-DELINQUENT OR CM-STATUS-FORECLOSURE
+               SET EX-DELINQUENT TO TRUE
+           ELSE
+               SET EX-NOT-DELINQUENT TO TRUE
+           END-IF.
+           WRITE EXTRACT-RECORD.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD CM-LOAN-BALANCE TO WS-TOTAL-BALANCE.
+
+       3000-WRITE-TRAILER.
+           INITIALIZE EXTRACT-RECORD.
+           SET EX-TYPE-TRAILER TO TRUE.
+           MOVE WS-DETAIL-COUNT TO EX-TRAILER-RECORD-COUNT.
+           MOVE WS-TOTAL-BALANCE TO EX-TRAILER-TOTAL-BALANCE.
+           WRITE EXTRACT-RECORD.
+
+       9999-END-PROGRAM.
+           STOP RUN.
