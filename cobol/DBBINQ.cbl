@@ -0,0 +1,163 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBINQ.
+      *****************************************************************
+      *** Change Log                                                ***
+      *** 2026-08-08  New.  Customer-inquiry CICS transaction (DBBI) ***
+      ***              built on the BNK1DDM map and the EPSMTCOM     ***
+      ***              customer master record.                      ***
+      *** 2026-08-08  1000-SEND-INITIAL-MAP now ends its own turn    ***
+      ***              with EXEC CICS RETURN instead of falling      ***
+      ***              through into the RECEIVE MAP paragraph - a    ***
+      ***              MAPFAIL on the RECEIVE was looping the task.  ***
+      *** 2026-08-08  Added GOBACK after the EXEC CICS RETURN in     ***
+      ***              0000-MAIN-PROCESS and 1000-SEND-INITIAL-MAP - ***
+      ***              RETURN does not stop COBOL fall-through, so   ***
+      ***              without it a second RETURN was issued and the***
+      ***              MAPFAIL path looped.                          ***
+      *** 2026-08-08  WS-BALANCE-EDIT widened from 7 to 9 integer    ***
+      ***              digit positions to match CM-LOAN-BALANCE/     ***
+      ***              LM-CURRENT-BALANCE PIC 9(9)V99 - balances of  ***
+      ***              $10,000,000 or more were being truncated.     ***
+      *** 2026-08-08  DFHCOMMAREA moved to LINKAGE SECTION with      ***
+      ***              PROCEDURE DIVISION USING, and every EXEC CICS ***
+      ***              RETURN now passes COMMAREA(DFHCOMMAREA) - with***
+      ***              no commarea ever returned, EIBCALEN was 0 on  ***
+      ***              every task entry, so the customer number the  ***
+      ***              user keyed in was never received.             ***
+      *** 2026-08-08  BNK1DDM's BALANCI/BALANCO widened from X(12)   ***
+      ***              to X(14) to match the widened WS-BALANCE-EDIT ***
+      ***              - the shorter map field was truncating the    ***
+      ***              cents off every balance on MOVE.               ***
+      *** 2026-08-08  Added CURSOR to 1000-SEND-INITIAL-MAP's SEND   ***
+      ***              MAP so the MOVE -1 TO CUSTNOL positioning cue ***
+      ***              actually places the cursor on entry.          ***
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-CUSTMSTR-OK                     VALUE '00'.
+       01 WS-RESP                     PIC S9(8) COMP.
+       01 WS-CUSTOMER-RECORD.
+          COPY EPSMTCOM.
+       01 WS-BALANCE-EDIT              PIC ZZZ,ZZZ,ZZZ.99.
+       COPY BNK1DDM.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                 PIC X(1).
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       0000-MAIN-PROCESS.
+           EXEC CICS HANDLE AID
+               PF3(9000-END-SESSION)
+               CLEAR(9000-END-SESSION)
+           END-EXEC.
+
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(1000-SEND-INITIAL-MAP)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-RECEIVE-AND-INQUIRE
+           END-IF.
+
+           EXEC CICS RETURN
+               TRANSID('DBBI')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+           GOBACK.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO BNK1DO.
+           MOVE -1 TO CUSTNOL.
+           EXEC CICS SEND MAP('BNK1D')
+               MAPSET('BNK1D')
+               FROM(BNK1DO)
+               ERASE
+               CURSOR
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('DBBI')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+           GOBACK.
+
+       2000-RECEIVE-AND-INQUIRE.
+           EXEC CICS RECEIVE MAP('BNK1D')
+               MAPSET('BNK1D')
+               INTO(BNK1DI)
+           END-EXEC.
+
+           MOVE CUSTNOI TO CM-CUSTOMER-NUMBER.
+
+           EXEC CICS READ FILE('CUSTMSTR')
+               INTO(WS-CUSTOMER-RECORD)
+               RIDFLD(CM-CUSTOMER-NUMBER)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 3000-SHOW-CUSTOMER
+           ELSE
+               PERFORM 4000-NOT-FOUND
+           END-IF.
+
+       3000-SHOW-CUSTOMER.
+           MOVE LOW-VALUES TO BNK1DO.
+           MOVE CM-CUSTOMER-NUMBER TO CUSTNOO.
+           STRING CM-CUST-FIRST-NAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  CM-CUST-LAST-NAME DELIMITED BY SIZE
+               INTO CUSTNMO
+           END-STRING.
+           MOVE CM-ADDR-LINE-1 TO ADDR1O.
+           MOVE CM-ADDR-LINE-2 TO ADDR2O.
+           MOVE CM-ADDR-CITY TO CITYO.
+           MOVE CM-ADDR-STATE TO STATEO.
+           MOVE CM-ADDR-ZIP TO ZIPO.
+           MOVE CM-LOAN-NUMBER TO LOANNOO.
+           MOVE CM-LOAN-BALANCE TO WS-BALANCE-EDIT.
+           MOVE WS-BALANCE-EDIT TO BALANCO.
+           EVALUATE TRUE
+               WHEN CM-STATUS-CURRENT
+                   MOVE 'CURRENT' TO STATUSO
+               WHEN CM-STATUS-DELINQUENT
+                   MOVE 'DELINQUENT' TO STATUSO
+               WHEN CM-STATUS-PAID-OFF
+                   MOVE 'PAID OFF' TO STATUSO
+               WHEN CM-STATUS-FORECLOSURE
+                   MOVE 'FORECLOSURE' TO STATUSO
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO STATUSO
+           END-EVALUATE.
+           MOVE SPACES TO MSGO.
+           EXEC CICS SEND MAP('BNK1D')
+               MAPSET('BNK1D')
+               FROM(BNK1DO)
+               DATAONLY
+           END-EXEC.
+
+       4000-NOT-FOUND.
+           MOVE LOW-VALUES TO BNK1DO.
+           MOVE CUSTNOI TO CUSTNOO.
+           MOVE 'CUSTOMER NOT FOUND - RE-ENTER NUMBER' TO MSGO.
+           MOVE -1 TO CUSTNOL.
+           EXEC CICS SEND MAP('BNK1D')
+               MAPSET('BNK1D')
+               FROM(BNK1DO)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       9000-END-SESSION.
+           EXEC CICS SEND TEXT
+               FROM('DBBINQ - SESSION ENDED')
+               ERASE
+               FREEKB
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
