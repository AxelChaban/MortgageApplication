@@ -2,6 +2,27 @@
        IDENTIFICATION DIVISION.
       *AUTHOR. Axel CHABAN.
        PROGRAM-ID. DBBTEST.
+      *****************************************************************
+      *** Change Log                                                ***
+      *** 2026-08-08  Added CUSTOMER MASTER file and read loop.     ***
+      *** 2026-08-08  Added field edit validation and an exceptions ***
+      ***              report for records that fail the edits.     ***
+      *** 2026-08-08  Added checkpoint/restart: a checkpoint record ***
+      ***              every CK-INTERVAL customers, and a restart   ***
+      ***              parameter to skip ahead on a rerun.          ***
+      *** 2026-08-08  Open failure also checks the checkpoint file  ***
+      ***              and sets a non-zero RETURN-CODE so the daily ***
+      ***              JCL chain actually stops on a bad step.      ***
+      *** 2026-08-08  CUSTOMER-MASTER now opened I-O; each record   ***
+      ***              is rewritten with CM-EDIT-STATUS set to      ***
+      ***              PASSED or REJECTED so a record that fails    ***
+      ***              the edits does not flow into DBBAMRT/        ***
+      ***              DBBRECON/DBBEXTR downstream.                 ***
+      *** 2026-08-08  EXCEPTION-REPORT and CHECKPOINT-FILE select    ***
+      ***              clauses corrected from LINE SEQUENTIAL (text  ***
+      ***              stream) to SEQUENTIAL, matching the RECFM=FB  ***
+      ***              fixed-length QSAM datasets the JCL declares.  ***
+      *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAINFRAME.
@@ -10,15 +31,206 @@
       *****************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO EXCEPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPRPT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPNT-STATUS.
        DATA DIVISION.
       *****************************************************************
       *** File Section                                              ***
       *****************************************************************
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
        01 CUSTOMER-COPY.
           COPY EPSMTCOM.
-  *****COPY BNK1DDM.
-       PROCEDURE DIVISION.
-                DISPLAY 'AXELTESTDBB_1'.
-                STOP RUN.
\ No newline at end of file
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01 EXCEPTION-REPORT-LINE       PIC X(100).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CHECKPOINT-RECORD.
+          COPY EPSMTCKP.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-CUSTMSTR-OK                     VALUE '00'.
+           88  WS-CUSTMSTR-EOF                    VALUE '10'.
+       01 WS-EXCEPRPT-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-EXCEPRPT-OK                     VALUE '00'.
+       01 WS-CHKPNT-STATUS            PIC X(2)    VALUE '00'.
+           88  WS-CHKPNT-OK                       VALUE '00'.
+       01 WS-EOF-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-END-OF-FILE                     VALUE 'Y'.
+       01 WS-RECORD-COUNT             PIC 9(7)    VALUE ZERO.
+       01 WS-EXCEPTION-COUNT          PIC 9(7)    VALUE ZERO.
+       01 WS-RUN-ID                   PIC X(8)    VALUE SPACES.
+       01 WS-RESTART-KEY              PIC X(10)   VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(5)    VALUE 100.
+       01 WS-SINCE-LAST-CHECKPOINT    PIC 9(5)    VALUE ZERO.
+       01 WS-RECORD-VALID-SW          PIC X(1)    VALUE 'Y'.
+           88  WS-RECORD-VALID                    VALUE 'Y'.
+           88  WS-RECORD-INVALID                  VALUE 'N'.
+       01 WS-EXCEPTION-LINE.
+           05  WS-EXC-CUSTOMER-NUMBER PIC X(10).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WS-EXC-REASON          PIC X(60).
+      *    BNK1DDM is now used online by the DBBINQ inquiry transaction.
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-RUN-ID          PIC X(8).
+           05  LS-PARM-RESTART-KEY     PIC X(10).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       0000-MAIN-PROCESS.
+           DISPLAY 'AXELTESTDBB_1'.
+           MOVE LS-PARM-RUN-ID TO WS-RUN-ID.
+           IF WS-RUN-ID = SPACES
+               MOVE 'DBBTEST1' TO WS-RUN-ID
+           END-IF.
+           MOVE LS-PARM-RESTART-KEY TO WS-RESTART-KEY.
+
+           OPEN I-O CUSTOMER-MASTER.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF NOT WS-CUSTMSTR-OK OR NOT WS-EXCEPRPT-OK
+                   OR NOT WS-CHKPNT-OK
+               DISPLAY 'DBBTEST - OPEN FAILED, STATUS = '
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           IF WS-RESTART-KEY NOT = SPACES
+                   AND WS-RESTART-KEY NOT = 'NONE'
+               PERFORM 1100-RESTART-FROM-CHECKPOINT
+           END-IF.
+
+           PERFORM 1000-READ-CUSTOMER.
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 1500-EDIT-CUSTOMER-RECORD
+               PERFORM 1650-REWRITE-EDIT-STATUS
+               IF WS-RECORD-VALID
+                   PERFORM 2000-PROCESS-CUSTOMER
+               ELSE
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+               PERFORM 1700-CHECK-FOR-CHECKPOINT
+               PERFORM 1000-READ-CUSTOMER
+           END-PERFORM.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'DBBTEST - RECORDS PROCESSED: ' WS-RECORD-COUNT.
+           DISPLAY 'DBBTEST - RECORDS REJECTED:  ' WS-EXCEPTION-COUNT.
+           GO TO 9999-END-PROGRAM.
+
+       1000-READ-CUSTOMER.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+      *****************************************************************
+      *** Restart support - position the master past the key that   ***
+      *** was last committed to the checkpoint file for this run.   ***
+      *****************************************************************
+       1100-RESTART-FROM-CHECKPOINT.
+           DISPLAY 'DBBTEST - RESTARTING AFTER KEY: ' WS-RESTART-KEY.
+           MOVE WS-RESTART-KEY TO CM-CUSTOMER-NUMBER.
+           START CUSTOMER-MASTER KEY IS GREATER THAN CM-CUSTOMER-NUMBER
+               INVALID KEY
+                   DISPLAY 'DBBTEST - RESTART KEY NOT FOUND, '
+                       'RUNNING FULL FILE'
+           END-START.
+
+      *****************************************************************
+      *** Checkpoint - every WS-CHECKPOINT-INTERVAL customers,      ***
+      *** write run-id / last key / count so a rerun can restart.    ***
+      *****************************************************************
+       1700-CHECK-FOR-CHECKPOINT.
+           ADD 1 TO WS-SINCE-LAST-CHECKPOINT.
+           IF WS-SINCE-LAST-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 1750-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-LAST-CHECKPOINT
+           END-IF.
+
+       1750-WRITE-CHECKPOINT.
+           MOVE WS-RUN-ID TO CK-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CK-CHECKPOINT-TIME.
+           MOVE CM-CUSTOMER-NUMBER TO CK-LAST-KEY-PROCESSED.
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+      *****************************************************************
+      *** Field edits - anything that fails writes a line to the    ***
+      *** exceptions report instead of letting the record through.  ***
+      *****************************************************************
+       1500-EDIT-CUSTOMER-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+
+           IF CM-CUSTOMER-SSN IS NOT NUMERIC
+                   OR CM-CUSTOMER-SSN = ZEROS
+               MOVE 'INVALID OR MISSING SSN' TO WS-EXC-REASON
+               PERFORM 1600-WRITE-EXCEPTION-LINE
+           END-IF.
+
+           IF CM-LOAN-ORIGINAL-AMOUNT NOT > ZERO
+               MOVE 'LOAN AMOUNT IS ZERO OR NEGATIVE' TO WS-EXC-REASON
+               PERFORM 1600-WRITE-EXCEPTION-LINE
+           END-IF.
+
+           IF CM-INTEREST-RATE < 0.500 OR CM-INTEREST-RATE > 25.000
+               MOVE 'INTEREST RATE OUT OF PLAUSIBLE RANGE'
+                   TO WS-EXC-REASON
+               PERFORM 1600-WRITE-EXCEPTION-LINE
+           END-IF.
+
+           IF CM-CUST-LAST-NAME = SPACES OR CM-CUST-FIRST-NAME = SPACES
+               MOVE 'CUSTOMER NAME IS BLANK' TO WS-EXC-REASON
+               PERFORM 1600-WRITE-EXCEPTION-LINE
+           END-IF.
+
+           IF CM-ADDR-LINE-1 = SPACES
+               MOVE 'CUSTOMER ADDRESS IS BLANK' TO WS-EXC-REASON
+               PERFORM 1600-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       1600-WRITE-EXCEPTION-LINE.
+           SET WS-RECORD-INVALID TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO WS-EXC-CUSTOMER-NUMBER.
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-REPORT-LINE.
+           WRITE EXCEPTION-REPORT-LINE.
+
+      *****************************************************************
+      *** Stamp the edit result onto the master record itself so     ***
+      *** DBBAMRT/DBBRECON/DBBEXTR can skip a rejected record instead ***
+      *** of processing it downstream of this edit.                  ***
+      *****************************************************************
+       1650-REWRITE-EDIT-STATUS.
+           IF WS-RECORD-VALID
+               SET CM-EDIT-PASSED TO TRUE
+           ELSE
+               SET CM-EDIT-REJECTED TO TRUE
+           END-IF.
+           REWRITE CUSTOMER-COPY
+               INVALID KEY
+                   DISPLAY 'DBBTEST - REWRITE FAILED FOR: '
+                       CM-CUSTOMER-NUMBER
+           END-REWRITE.
+
+       2000-PROCESS-CUSTOMER.
+           ADD 1 TO WS-RECORD-COUNT.
+           DISPLAY 'CUSTOMER: ' CM-CUSTOMER-NUMBER
+               ' LOAN: ' CM-LOAN-NUMBER
+               ' BALANCE: ' CM-LOAN-BALANCE.
+
+       9999-END-PROGRAM.
+           STOP RUN.
