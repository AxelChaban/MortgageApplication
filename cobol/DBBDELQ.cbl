@@ -0,0 +1,251 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBDELQ.
+      *****************************************************************
+      *** Change Log                                                ***
+      *** 2026-08-08  New.  Monthly delinquency/aging report off the ***
+      ***              loan master and payment history files.       ***
+      *** 2026-08-08  Set RETURN-CODE on an open failure.            ***
+      *** 2026-08-08  A blank PARM (no AS-OF-DATE supplied) moves    ***
+      ***              space characters into LS-PARM-AS-OF-DATE, not ***
+      ***              numeric zero, so the CURRENT-DATE default is  ***
+      ***              now gated on LS-PARM-AS-OF-DATE IS NUMERIC    ***
+      ***              instead of comparing it to ZERO.              ***
+      *** 2026-08-08  PAYMENT-HISTORY and DELQ-REPORT select clauses ***
+      ***              corrected from LINE SEQUENTIAL (text stream)  ***
+      ***              to SEQUENTIAL, matching the RECFM=FB fixed-   ***
+      ***              length QSAM datasets the JCL declares.        ***
+      *** 2026-08-08  WS-WL-PAST-DUE and WS-WL-BALANCE widened from  ***
+      ***              7 to 9 integer digit positions to match       ***
+      ***              WS-PAST-DUE-AMOUNT/LM-CURRENT-BALANCE         ***
+      ***              PIC 9(9)V99 - the same truncation bug fixed   ***
+      ***              earlier on DBBINQ's balance display.          ***
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-LOANMSTR-STATUS.
+      *    PAYMENT-HISTORY is expected sorted ascending by loan number
+      *    and payment number, the same order the loan master keys in.
+           SELECT PAYMENT-HISTORY ASSIGN TO PAYHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PAYHIST-STATUS.
+           SELECT DELQ-REPORT ASSIGN TO DELQRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DELQRPT-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  LOAN-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 LOAN-MASTER-RECORD.
+          COPY EPSMTLNM.
+       FD  PAYMENT-HISTORY
+           LABEL RECORDS ARE STANDARD.
+       01 PAYMENT-HISTORY-RECORD.
+          COPY EPSMTPAY.
+       FD  DELQ-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01 DELQ-REPORT-LINE            PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-LOANMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-LOANMSTR-OK                     VALUE '00'.
+       01 WS-PAYHIST-STATUS           PIC X(2)    VALUE '00'.
+           88  WS-PAYHIST-OK                      VALUE '00'.
+       01 WS-DELQRPT-STATUS           PIC X(2)    VALUE '00'.
+           88  WS-DELQRPT-OK                      VALUE '00'.
+       01 WS-PAYMENT-EOF-SW           PIC X(1)    VALUE 'N'.
+           88  WS-PAYMENT-EOF                     VALUE 'Y'.
+       01 WS-CURRENT-LOAN-KEY         PIC X(10)   VALUE SPACES.
+       01 WS-OLDEST-MISSED-DUE-DATE   PIC 9(8)    VALUE ZERO.
+       01 WS-NO-MISSED-SENTINEL       PIC 9(8)    VALUE 99999999.
+       01 WS-PAST-DUE-AMOUNT          PIC 9(9)V99 VALUE ZERO.
+       01 WS-DAYS-LATE                PIC S9(5)   VALUE ZERO.
+       01 WS-AS-OF-DATE               PIC 9(8)    VALUE ZERO.
+       01 WS-BUCKET-30-COUNT          PIC 9(5)    VALUE ZERO.
+       01 WS-BUCKET-30-BALANCE        PIC 9(11)V99 VALUE ZERO.
+       01 WS-BUCKET-60-COUNT          PIC 9(5)    VALUE ZERO.
+       01 WS-BUCKET-60-BALANCE        PIC 9(11)V99 VALUE ZERO.
+       01 WS-BUCKET-90-COUNT          PIC 9(5)    VALUE ZERO.
+       01 WS-BUCKET-90-BALANCE        PIC 9(11)V99 VALUE ZERO.
+       01 WS-BUCKET-120-COUNT         PIC 9(5)    VALUE ZERO.
+       01 WS-BUCKET-120-BALANCE       PIC 9(11)V99 VALUE ZERO.
+       01 WS-COLLECTIONS-COUNT        PIC 9(5)    VALUE ZERO.
+       01 WS-WORKLIST-LINE.
+           05  WS-WL-LOAN-NUMBER      PIC X(10).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WS-WL-CUSTOMER-NUMBER  PIC X(10).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WS-WL-DAYS-LATE        PIC ZZZ9.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WS-WL-PAST-DUE         PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WS-WL-BALANCE          PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WS-WL-REFERRAL         PIC X(20).
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-AS-OF-DATE      PIC 9(8).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       0000-MAIN-PROCESS.
+           IF LS-PARM-LENGTH > ZERO AND LS-PARM-AS-OF-DATE IS NUMERIC
+               MOVE LS-PARM-AS-OF-DATE TO WS-AS-OF-DATE
+           END-IF.
+           IF WS-AS-OF-DATE = ZERO
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AS-OF-DATE
+           END-IF.
+
+           OPEN INPUT LOAN-MASTER.
+           OPEN INPUT PAYMENT-HISTORY.
+           OPEN OUTPUT DELQ-REPORT.
+           IF NOT WS-LOANMSTR-OK OR NOT WS-PAYHIST-OK
+                   OR NOT WS-DELQRPT-OK
+               DISPLAY 'DBBDELQ - OPEN FAILED'
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           PERFORM 1000-AGE-PAYMENT-HISTORY.
+           PERFORM 3000-WRITE-SUMMARY.
+
+           CLOSE LOAN-MASTER.
+           CLOSE PAYMENT-HISTORY.
+           CLOSE DELQ-REPORT.
+           DISPLAY 'DBBDELQ - ACCOUNTS TO COLLECTIONS: '
+               WS-COLLECTIONS-COUNT.
+           GO TO 9999-END-PROGRAM.
+
+      *****************************************************************
+      *** Control-break by loan number over the sorted payment       ***
+      *** history, finding the oldest missed due date and total      ***
+      *** amount past due for each loan.                             ***
+      *****************************************************************
+       1000-AGE-PAYMENT-HISTORY.
+           PERFORM 1100-READ-NEXT-PAYMENT.
+           PERFORM UNTIL WS-PAYMENT-EOF
+               MOVE PH-LOAN-NUMBER TO WS-CURRENT-LOAN-KEY
+               MOVE WS-NO-MISSED-SENTINEL TO WS-OLDEST-MISSED-DUE-DATE
+               MOVE ZERO TO WS-PAST-DUE-AMOUNT
+               PERFORM UNTIL WS-PAYMENT-EOF
+                       OR PH-LOAN-NUMBER NOT = WS-CURRENT-LOAN-KEY
+                   IF PH-STATUS-MISSED
+                       ADD PH-AMOUNT-DUE TO WS-PAST-DUE-AMOUNT
+                       IF PH-DUE-DATE < WS-OLDEST-MISSED-DUE-DATE
+                           MOVE PH-DUE-DATE TO
+                               WS-OLDEST-MISSED-DUE-DATE
+                       END-IF
+                   END-IF
+                   PERFORM 1100-READ-NEXT-PAYMENT
+               END-PERFORM
+               IF WS-OLDEST-MISSED-DUE-DATE NOT = WS-NO-MISSED-SENTINEL
+                   PERFORM 1200-CLASSIFY-LOAN
+               END-IF
+           END-PERFORM.
+
+       1100-READ-NEXT-PAYMENT.
+           READ PAYMENT-HISTORY
+               AT END
+                   SET WS-PAYMENT-EOF TO TRUE
+                   MOVE HIGH-VALUES TO PH-LOAN-NUMBER
+           END-READ.
+
+       1200-CLASSIFY-LOAN.
+           COMPUTE WS-DAYS-LATE =
+               FUNCTION INTEGER-OF-DATE(WS-AS-OF-DATE)
+               - FUNCTION INTEGER-OF-DATE(WS-OLDEST-MISSED-DUE-DATE).
+           IF WS-DAYS-LATE >= 30
+               MOVE WS-CURRENT-LOAN-KEY TO LM-LOAN-NUMBER
+               READ LOAN-MASTER
+                   INVALID KEY
+                       MOVE ZERO TO LM-CURRENT-BALANCE
+                       MOVE SPACES TO LM-CUSTOMER-NUMBER
+               END-READ
+               PERFORM 1300-ADD-TO-BUCKET
+               PERFORM 1400-WRITE-WORKLIST-LINE
+           END-IF.
+
+       1300-ADD-TO-BUCKET.
+           EVALUATE TRUE
+               WHEN WS-DAYS-LATE >= 120
+                   ADD 1 TO WS-BUCKET-120-COUNT
+                   ADD LM-CURRENT-BALANCE TO WS-BUCKET-120-BALANCE
+               WHEN WS-DAYS-LATE >= 90
+                   ADD 1 TO WS-BUCKET-90-COUNT
+                   ADD LM-CURRENT-BALANCE TO WS-BUCKET-90-BALANCE
+               WHEN WS-DAYS-LATE >= 60
+                   ADD 1 TO WS-BUCKET-60-COUNT
+                   ADD LM-CURRENT-BALANCE TO WS-BUCKET-60-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-BUCKET-30-COUNT
+                   ADD LM-CURRENT-BALANCE TO WS-BUCKET-30-BALANCE
+           END-EVALUATE.
+           IF WS-DAYS-LATE >= 90
+               ADD 1 TO WS-COLLECTIONS-COUNT
+           END-IF.
+
+       1400-WRITE-WORKLIST-LINE.
+           MOVE WS-CURRENT-LOAN-KEY TO WS-WL-LOAN-NUMBER.
+           MOVE LM-CUSTOMER-NUMBER TO WS-WL-CUSTOMER-NUMBER.
+           MOVE WS-DAYS-LATE TO WS-WL-DAYS-LATE.
+           MOVE WS-PAST-DUE-AMOUNT TO WS-WL-PAST-DUE.
+           MOVE LM-CURRENT-BALANCE TO WS-WL-BALANCE.
+           IF WS-DAYS-LATE >= 90
+               MOVE 'REFER TO COLLECTIONS' TO WS-WL-REFERRAL
+           ELSE
+               MOVE SPACES TO WS-WL-REFERRAL
+           END-IF.
+           MOVE WS-WORKLIST-LINE TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
+
+       3000-WRITE-SUMMARY.
+           MOVE SPACES TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
+           STRING '30-59 DAYS  COUNT: ' DELIMITED BY SIZE
+                  WS-BUCKET-30-COUNT DELIMITED BY SIZE
+                  '  BALANCE: ' DELIMITED BY SIZE
+                  WS-BUCKET-30-BALANCE DELIMITED BY SIZE
+               INTO DELQ-REPORT-LINE
+           END-STRING.
+           WRITE DELQ-REPORT-LINE.
+           STRING '60-89 DAYS  COUNT: ' DELIMITED BY SIZE
+                  WS-BUCKET-60-COUNT DELIMITED BY SIZE
+                  '  BALANCE: ' DELIMITED BY SIZE
+                  WS-BUCKET-60-BALANCE DELIMITED BY SIZE
+               INTO DELQ-REPORT-LINE
+           END-STRING.
+           WRITE DELQ-REPORT-LINE.
+           STRING '90-119 DAYS COUNT: ' DELIMITED BY SIZE
+                  WS-BUCKET-90-COUNT DELIMITED BY SIZE
+                  '  BALANCE: ' DELIMITED BY SIZE
+                  WS-BUCKET-90-BALANCE DELIMITED BY SIZE
+               INTO DELQ-REPORT-LINE
+           END-STRING.
+           WRITE DELQ-REPORT-LINE.
+           STRING '120+ DAYS   COUNT: ' DELIMITED BY SIZE
+                  WS-BUCKET-120-COUNT DELIMITED BY SIZE
+                  '  BALANCE: ' DELIMITED BY SIZE
+                  WS-BUCKET-120-BALANCE DELIMITED BY SIZE
+               INTO DELQ-REPORT-LINE
+           END-STRING.
+           WRITE DELQ-REPORT-LINE.
+           STRING 'REFERRED TO COLLECTIONS: ' DELIMITED BY SIZE
+                  WS-COLLECTIONS-COUNT DELIMITED BY SIZE
+               INTO DELQ-REPORT-LINE
+           END-STRING.
+           WRITE DELQ-REPORT-LINE.
+
+       9999-END-PROGRAM.
+           STOP RUN.
