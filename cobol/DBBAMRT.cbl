@@ -0,0 +1,183 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBAMRT.
+      *****************************************************************
+      *** Change Log                                                ***
+      *** 2026-08-08  New.  Computes a monthly amortization schedule ***
+      ***              for each EPSMTCOM customer/loan record and    ***
+      ***              writes the schedule and a loan master summary.***
+      *** 2026-08-08  Also skip loans with a zero interest rate (was ***
+      ***              dividing by zero) and set RETURN-CODE on an   ***
+      ***              open failure.                                 ***
+      *** 2026-08-08  LOAN-MASTER access mode changed from SEQUENTIAL***
+      ***              to RANDOM - loan numbers are not guaranteed   ***
+      ***              to sort in customer-master key order, and a  ***
+      ***              sequential write out of key order abends with***
+      ***              a sequence error.                             ***
+      *** 2026-08-08  2000-BUILD-AMORTIZATION now skips a customer   ***
+      ***              master record DBBTEST marked CM-EDIT-REJECTED ***
+      ***              instead of amortizing bad data.                ***
+      *** 2026-08-08  AMORT-SCHEDULE select clause corrected from     ***
+      ***              LINE SEQUENTIAL (text stream) to SEQUENTIAL,   ***
+      ***              matching the RECFM=FB fixed-length QSAM        ***
+      ***              dataset the JCL declares.                      ***
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+           SELECT AMORT-SCHEDULE ASSIGN TO AMORTSCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AMORTSCH-STATUS.
+           SELECT LOAN-MASTER ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-LOANMSTR-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 CUSTOMER-COPY.
+          COPY EPSMTCOM.
+       FD  AMORT-SCHEDULE
+           LABEL RECORDS ARE STANDARD.
+       01 AMORT-SCHEDULE-RECORD.
+          COPY EPSMTLOA.
+       FD  LOAN-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 LOAN-MASTER-RECORD.
+          COPY EPSMTLNM.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-CUSTMSTR-OK                     VALUE '00'.
+       01 WS-AMORTSCH-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-AMORTSCH-OK                     VALUE '00'.
+       01 WS-LOANMSTR-STATUS          PIC X(2)    VALUE '00'.
+           88  WS-LOANMSTR-OK                     VALUE '00'.
+       01 WS-EOF-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-END-OF-FILE                     VALUE 'Y'.
+       01 WS-RECORD-COUNT             PIC 9(7)    VALUE ZERO.
+       01 WS-SCHEDULE-COUNT           PIC 9(7)    VALUE ZERO.
+       01 WS-MONTHLY-RATE             PIC 9V9(6)  VALUE ZERO.
+       01 WS-GROWTH-FACTOR            PIC 9(4)V9(10) VALUE ZERO.
+       01 WS-MONTHLY-PAYMENT          PIC 9(7)V99 VALUE ZERO.
+       01 WS-RUNNING-BALANCE          PIC 9(9)V99 VALUE ZERO.
+       01 WS-INTEREST-PORTION         PIC 9(7)V99 VALUE ZERO.
+       01 WS-PRINCIPAL-PORTION        PIC 9(7)V99 VALUE ZERO.
+       01 WS-PAYMENT-NUMBER           PIC 9(3)    VALUE ZERO.
+       01 WS-FACTOR-INDEX             PIC 9(3)    VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT AMORT-SCHEDULE.
+           OPEN OUTPUT LOAN-MASTER.
+           IF NOT WS-CUSTMSTR-OK OR NOT WS-AMORTSCH-OK
+                   OR NOT WS-LOANMSTR-OK
+               DISPLAY 'DBBAMRT - OPEN FAILED'
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           PERFORM 1000-READ-CUSTOMER.
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-BUILD-AMORTIZATION
+               PERFORM 1000-READ-CUSTOMER
+           END-PERFORM.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE AMORT-SCHEDULE.
+           CLOSE LOAN-MASTER.
+           DISPLAY 'DBBAMRT - LOANS PROCESSED:    ' WS-RECORD-COUNT.
+           DISPLAY 'DBBAMRT - SCHEDULE LINES OUT:  ' WS-SCHEDULE-COUNT.
+           GO TO 9999-END-PROGRAM.
+
+       1000-READ-CUSTOMER.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-BUILD-AMORTIZATION.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF CM-EDIT-REJECTED
+               DISPLAY 'DBBAMRT - SKIPPING, FAILED EDIT: '
+                   CM-CUSTOMER-NUMBER
+           ELSE
+               IF CM-LOAN-TERM-MONTHS = ZERO
+                       OR CM-LOAN-ORIGINAL-AMOUNT = ZERO
+                       OR CM-INTEREST-RATE = ZERO
+                   DISPLAY 'DBBAMRT - SKIPPING, NO TERM/AMOUNT/RATE: '
+                       CM-CUSTOMER-NUMBER
+               ELSE
+                   PERFORM 2100-COMPUTE-PAYMENT
+                   PERFORM 2200-WRITE-LOAN-MASTER
+                   PERFORM 2300-WRITE-SCHEDULE-LINES
+               END-IF
+           END-IF.
+
+       2100-COMPUTE-PAYMENT.
+           COMPUTE WS-MONTHLY-RATE =
+               CM-INTEREST-RATE / 100 / 12.
+           MOVE 1 TO WS-GROWTH-FACTOR.
+           PERFORM VARYING WS-FACTOR-INDEX FROM 1 BY 1
+                   UNTIL WS-FACTOR-INDEX > CM-LOAN-TERM-MONTHS
+               COMPUTE WS-GROWTH-FACTOR =
+                   WS-GROWTH-FACTOR * (1 + WS-MONTHLY-RATE)
+           END-PERFORM.
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               CM-LOAN-ORIGINAL-AMOUNT * WS-MONTHLY-RATE
+                   * WS-GROWTH-FACTOR / (WS-GROWTH-FACTOR - 1).
+           MOVE CM-LOAN-ORIGINAL-AMOUNT TO WS-RUNNING-BALANCE.
+
+       2200-WRITE-LOAN-MASTER.
+           MOVE CM-LOAN-NUMBER TO LM-LOAN-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO LM-CUSTOMER-NUMBER.
+           MOVE CM-LOAN-ORIGINAL-AMOUNT TO LM-ORIGINAL-PRINCIPAL.
+           MOVE CM-LOAN-BALANCE TO LM-CURRENT-BALANCE.
+           MOVE CM-INTEREST-RATE TO LM-INTEREST-RATE.
+           MOVE CM-LOAN-TERM-MONTHS TO LM-TERM-MONTHS.
+           MOVE CM-LOAN-STATUS TO LM-LOAN-STATUS.
+           WRITE LOAN-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'DBBAMRT - DUPLICATE LOAN NUMBER: '
+                       LM-LOAN-NUMBER
+           END-WRITE.
+
+       2300-WRITE-SCHEDULE-LINES.
+           PERFORM VARYING WS-PAYMENT-NUMBER FROM 1 BY 1
+                   UNTIL WS-PAYMENT-NUMBER > CM-LOAN-TERM-MONTHS
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-RUNNING-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+                   WS-MONTHLY-PAYMENT - WS-INTEREST-PORTION
+               SUBTRACT WS-PRINCIPAL-PORTION FROM WS-RUNNING-BALANCE
+               IF WS-PAYMENT-NUMBER = CM-LOAN-TERM-MONTHS
+                   MOVE ZERO TO WS-RUNNING-BALANCE
+               END-IF
+               MOVE CM-LOAN-NUMBER TO LA-LOAN-NUMBER
+               MOVE CM-CUSTOMER-NUMBER TO LA-CUSTOMER-NUMBER
+               MOVE WS-PAYMENT-NUMBER TO LA-PAYMENT-NUMBER
+               MOVE WS-MONTHLY-PAYMENT TO LA-PAYMENT-AMOUNT
+               MOVE WS-PRINCIPAL-PORTION TO LA-PRINCIPAL-PORTION
+               MOVE WS-INTEREST-PORTION TO LA-INTEREST-PORTION
+               MOVE WS-RUNNING-BALANCE TO LA-REMAINING-BALANCE
+               WRITE AMORT-SCHEDULE-RECORD
+               ADD 1 TO WS-SCHEDULE-COUNT
+           END-PERFORM.
+
+       9999-END-PROGRAM.
+           STOP RUN.
