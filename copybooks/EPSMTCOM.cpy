@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    EPSMTCOM  -  MORTGAGE CUSTOMER MASTER COMMON RECORD LAYOUT  *
+      *    SHARED BY ALL BATCH AND ONLINE PROGRAMS IN THE DBB FAMILY   *
+      *    CM-EDIT-STATUS IS SET BY DBBTEST'S FIELD EDITS SO A RECORD  *
+      *    THAT FAILS VALIDATION CAN BE SKIPPED DOWNSTREAM INSTEAD OF  *
+      *    PROCESSED SILENTLY.                                         *
+      ******************************************************************
+           05  CM-CUSTOMER-NUMBER         PIC X(10).
+           05  CM-CUSTOMER-NAME.
+               10  CM-CUST-LAST-NAME      PIC X(20).
+               10  CM-CUST-FIRST-NAME     PIC X(15).
+               10  CM-CUST-MI             PIC X(1).
+           05  CM-CUSTOMER-ADDRESS.
+               10  CM-ADDR-LINE-1         PIC X(30).
+               10  CM-ADDR-LINE-2         PIC X(30).
+               10  CM-ADDR-CITY           PIC X(20).
+               10  CM-ADDR-STATE          PIC X(2).
+               10  CM-ADDR-ZIP            PIC X(10).
+           05  CM-CUSTOMER-SSN            PIC X(9).
+           05  CM-LOAN-NUMBER             PIC X(10).
+           05  CM-LOAN-ORIGINAL-AMOUNT    PIC 9(9)V99.
+           05  CM-LOAN-BALANCE            PIC 9(9)V99.
+           05  CM-INTEREST-RATE           PIC 9(2)V999.
+           05  CM-LOAN-TERM-MONTHS        PIC 9(3).
+           05  CM-LOAN-ORIGINATION-DATE   PIC 9(8).
+           05  CM-LAST-PAYMENT-DATE       PIC 9(8).
+           05  CM-LOAN-STATUS             PIC X(1).
+               88  CM-STATUS-CURRENT          VALUE 'C'.
+               88  CM-STATUS-DELINQUENT       VALUE 'D'.
+               88  CM-STATUS-PAID-OFF         VALUE 'P'.
+               88  CM-STATUS-FORECLOSURE       VALUE 'F'.
+           05  CM-EDIT-STATUS             PIC X(1).
+               88  CM-EDIT-PASSED              VALUE 'P'.
+               88  CM-EDIT-REJECTED            VALUE 'R'.
+           05  FILLER                     PIC X(9).
