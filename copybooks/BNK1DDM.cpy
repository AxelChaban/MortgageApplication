@@ -0,0 +1,85 @@
+      ******************************************************************
+      *    BNK1DDM  -  SYMBOLIC MAP FOR MAP BNK1D, MAPSET BNK1D        *
+      *    CUSTOMER INQUIRY SCREEN - GENERATED FROM BMS MAPSET BNK1D  *
+      ******************************************************************
+       01  BNK1DI.
+           02  FILLER                      PIC X(12).
+           02  CUSTNOL                     COMP PIC S9(4).
+           02  CUSTNOF                     PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOA                 PIC X.
+           02  CUSTNOI                     PIC X(10).
+           02  CUSTNML                     COMP PIC S9(4).
+           02  CUSTNMF                     PIC X.
+           02  FILLER REDEFINES CUSTNMF.
+               03  CUSTNMA                 PIC X.
+           02  CUSTNMI                     PIC X(36).
+           02  ADDR1L                      COMP PIC S9(4).
+           02  ADDR1F                      PIC X.
+           02  FILLER REDEFINES ADDR1F.
+               03  ADDR1A                  PIC X.
+           02  ADDR1I                      PIC X(30).
+           02  ADDR2L                      COMP PIC S9(4).
+           02  ADDR2F                      PIC X.
+           02  FILLER REDEFINES ADDR2F.
+               03  ADDR2A                  PIC X.
+           02  ADDR2I                      PIC X(30).
+           02  CITYL                       COMP PIC S9(4).
+           02  CITYF                       PIC X.
+           02  FILLER REDEFINES CITYF.
+               03  CITYA                   PIC X.
+           02  CITYI                       PIC X(20).
+           02  STATEL                      COMP PIC S9(4).
+           02  STATEF                      PIC X.
+           02  FILLER REDEFINES STATEF.
+               03  STATEA                  PIC X.
+           02  STATEI                      PIC X(2).
+           02  ZIPL                        COMP PIC S9(4).
+           02  ZIPF                        PIC X.
+           02  FILLER REDEFINES ZIPF.
+               03  ZIPA                    PIC X.
+           02  ZIPI                        PIC X(10).
+           02  LOANNOL                     COMP PIC S9(4).
+           02  LOANNOF                     PIC X.
+           02  FILLER REDEFINES LOANNOF.
+               03  LOANNOA                 PIC X.
+           02  LOANNOI                     PIC X(10).
+           02  BALANCL                     COMP PIC S9(4).
+           02  BALANCF                     PIC X.
+           02  FILLER REDEFINES BALANCF.
+               03  BALANCA                 PIC X.
+           02  BALANCI                     PIC X(14).
+           02  STATUSL                     COMP PIC S9(4).
+           02  STATUSF                     PIC X.
+           02  FILLER REDEFINES STATUSF.
+               03  STATUSA                 PIC X.
+           02  STATUSI                     PIC X(12).
+           02  MSGL                        COMP PIC S9(4).
+           02  MSGF                        PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                    PIC X.
+           02  MSGI                        PIC X(40).
+       01  BNK1DO REDEFINES BNK1DI.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  CUSTNOO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  CUSTNMO                     PIC X(36).
+           02  FILLER                      PIC X(3).
+           02  ADDR1O                      PIC X(30).
+           02  FILLER                      PIC X(3).
+           02  ADDR2O                      PIC X(30).
+           02  FILLER                      PIC X(3).
+           02  CITYO                       PIC X(20).
+           02  FILLER                      PIC X(3).
+           02  STATEO                      PIC X(2).
+           02  FILLER                      PIC X(3).
+           02  ZIPO                        PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  LOANNOO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  BALANCO                     PIC X(14).
+           02  FILLER                      PIC X(3).
+           02  STATUSO                     PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  MSGO                        PIC X(40).
