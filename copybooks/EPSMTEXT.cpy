@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    EPSMTEXT  -  OUTBOUND INTERFACE EXTRACT RECORD LAYOUT       *
+      *    FIXED-FORMAT HANDOFF TO THE CREDIT BUREAU REPORTING FEED    *
+      *    AND THE GENERAL LEDGER POSTING JOB. ONE DETAIL RECORD PER   *
+      *    LOAN, ONE TRAILER RECORD FOR TRANSMISSION CONTROL.          *
+      ******************************************************************
+           05  EX-RECORD-TYPE              PIC X(1).
+               88  EX-TYPE-DETAIL                  VALUE 'D'.
+               88  EX-TYPE-TRAILER                 VALUE 'T'.
+           05  EX-DETAIL-RECORD.
+               10  EX-ACCOUNT-NUMBER        PIC X(10).
+               10  EX-LOAN-BALANCE          PIC 9(9)V99.
+               10  EX-PAYMENT-STATUS        PIC X(1).
+               10  EX-DELINQUENCY-FLAG      PIC X(1).
+                   88  EX-DELINQUENT                VALUE 'Y'.
+                   88  EX-NOT-DELINQUENT            VALUE 'N'.
+               10  FILLER                   PIC X(20).
+           05  EX-TRAILER-RECORD REDEFINES EX-DETAIL-RECORD.
+               10  EX-TRAILER-RECORD-COUNT  PIC 9(7).
+               10  EX-TRAILER-TOTAL-BALANCE PIC 9(11)V99.
+               10  FILLER                   PIC X(15).
