@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    EPSMTCKP  -  CUSTOMER MASTER BATCH CHECKPOINT RECORD        *
+      *    ONE RECORD WRITTEN EVERY N CUSTOMERS PROCESSED SO A RERUN   *
+      *    CAN RESTART AFTER THE LAST COMMITTED CHECKPOINT             *
+      ******************************************************************
+           05  CK-RUN-ID                  PIC X(8).
+           05  CK-CHECKPOINT-TIME         PIC 9(8).
+           05  CK-LAST-KEY-PROCESSED      PIC X(10).
+           05  CK-RECORD-COUNT            PIC 9(7).
+           05  FILLER                     PIC X(10).
