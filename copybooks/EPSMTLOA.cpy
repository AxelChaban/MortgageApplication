@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    EPSMTLOA  -  LOAN AMORTIZATION SCHEDULE RECORD LAYOUT       *
+      *    ONE RECORD PER SCHEDULED PAYMENT, WRITTEN BY DBBAMRT        *
+      ******************************************************************
+           05  LA-LOAN-NUMBER             PIC X(10).
+           05  LA-CUSTOMER-NUMBER         PIC X(10).
+           05  LA-PAYMENT-NUMBER          PIC 9(3).
+           05  LA-PAYMENT-AMOUNT          PIC 9(7)V99.
+           05  LA-PRINCIPAL-PORTION       PIC 9(7)V99.
+           05  LA-INTEREST-PORTION        PIC 9(7)V99.
+           05  LA-REMAINING-BALANCE       PIC 9(9)V99.
+           05  FILLER                     PIC X(10).
