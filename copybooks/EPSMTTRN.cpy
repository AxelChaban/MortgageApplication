@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    EPSMTTRN  -  CUSTOMER MASTER MAINTENANCE TRANSACTION RECORD *
+      *    DRIVES DBBMAINT: ONE TRANSACTION ADDS, CHANGES OR DELETES   *
+      *    ONE CUSTOMER MASTER RECORD. THE REMAINING FIELDS CARRY THE  *
+      *    SAME SHAPE AS EPSMTCOM SO COMPARE/REWRITE LOGIC LINES UP.   *
+      ******************************************************************
+           05  TR-TRANSACTION-CODE        PIC X(1).
+               88  TR-ADD                         VALUE 'A'.
+               88  TR-CHANGE                      VALUE 'C'.
+               88  TR-DELETE                      VALUE 'D'.
+           COPY EPSMTCOM REPLACING LEADING ==CM-== BY ==TR-==.
