@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    EPSMTPAY  -  LOAN PAYMENT HISTORY RECORD LAYOUT             *
+      *    ONE RECORD PER SCHEDULED PAYMENT; KEYED BY LOAN NUMBER /    *
+      *    PAYMENT NUMBER SO THE FILE SORTS IN LOAN-MASTER KEY ORDER   *
+      ******************************************************************
+           05  PH-LOAN-NUMBER             PIC X(10).
+           05  PH-PAYMENT-NUMBER          PIC 9(3).
+           05  PH-DUE-DATE                PIC 9(8).
+           05  PH-PAYMENT-DATE            PIC 9(8).
+           05  PH-AMOUNT-DUE              PIC 9(7)V99.
+           05  PH-PAYMENT-AMOUNT          PIC 9(7)V99.
+           05  PH-PAYMENT-STATUS          PIC X(1).
+               88  PH-STATUS-PAID                 VALUE 'P'.
+               88  PH-STATUS-MISSED               VALUE 'M'.
+               88  PH-STATUS-PENDING               VALUE ' '.
+           05  FILLER                     PIC X(10).
