@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    EPSMTAUD  -  CUSTOMER MASTER CHANGE AUDIT RECORD LAYOUT     *
+      *    ONE RECORD PER FIELD CHANGED (OR PER ADD/DELETE), WRITTEN   *
+      *    BY DBBMAINT TO THE AUDIT FILE                               *
+      ******************************************************************
+           05  AU-TIMESTAMP               PIC 9(14).
+           05  AU-JOB-ID                   PIC X(8).
+           05  AU-USER-ID                  PIC X(8).
+           05  AU-CUSTOMER-NUMBER          PIC X(10).
+           05  AU-ACTION                   PIC X(1).
+               88  AU-ACTION-ADD                   VALUE 'A'.
+               88  AU-ACTION-CHANGE                VALUE 'C'.
+               88  AU-ACTION-DELETE                VALUE 'D'.
+           05  AU-FIELD-NAME               PIC X(20).
+           05  AU-OLD-VALUE                PIC X(30).
+           05  AU-NEW-VALUE                PIC X(30).
+           05  FILLER                      PIC X(10).
