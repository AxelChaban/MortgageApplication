@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    EPSMTLNM  -  LOAN MASTER SUMMARY RECORD LAYOUT              *
+      *    ONE RECORD PER LOAN, WRITTEN BY DBBAMRT FROM THE AMORT      *
+      *    SCHEDULE IT COMPUTES FOR EACH CUSTOMER MASTER RECORD        *
+      ******************************************************************
+           05  LM-LOAN-NUMBER             PIC X(10).
+           05  LM-CUSTOMER-NUMBER         PIC X(10).
+           05  LM-ORIGINAL-PRINCIPAL      PIC 9(9)V99.
+           05  LM-CURRENT-BALANCE         PIC 9(9)V99.
+           05  LM-INTEREST-RATE           PIC 9(2)V999.
+           05  LM-TERM-MONTHS             PIC 9(3).
+           05  LM-LOAN-STATUS             PIC X(1).
+           05  FILLER                     PIC X(10).
